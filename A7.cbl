@@ -11,13 +11,63 @@
        environment division.
        input-output section.
        file-control.
-      *Assigning input file. 
+      *Assigning input file - path comes from ws-input-file
+      *  (INPUTFILE parameter in A7-Params.dat), defaulted below to the
+      *  original hardcoded path so a run with no override behaves the
+      *  same as before.
            select input-file
-               assign to '../../../A7.dat'
+               assign to dynamic ws-input-file
                organization is line sequential.
-      *Assigning output file and noting is output position. 
+      *Assigning output file - path from ws-report-file-name
+      *  (REPORTFILE parameter), letting each call-center site run the
+      *  same program against its own output file.
            select report-file
-               assign to '../../../A7-CallCenterOpReport.out'
+               assign to dynamic ws-report-file-name
+               organization is line sequential.
+      *Assigning machine-readable extract file for downstream
+      *  spreadsheet loads (same per-operator figures as the detail
+      *  line, one operator per record, comma-delimited). Path from
+      *  ws-extract-file-name (EXTRACTFILE parameter) - this is also
+      *  the file format 97-run-consolidate-report reads back in for
+      *  MODE=CONSOLIDATE.
+           select extract-file
+               assign to dynamic ws-extract-file-name
+               organization is line sequential.
+      *Assigning exceptions file for records rejected by the edit/
+      *  validation pass in 15-validate-record. Path from
+      *  ws-exception-file-name (EXCEPTIONFILE parameter).
+           select exception-file
+               assign to dynamic ws-exception-file-name
+               organization is line sequential.
+      *Assigning the run parameter file. KEY=VALUE lines, read once at
+      *  the start of 000-Main via 05-read-parameters. Optional so a
+      *  run with no tuning needs leaves the defaults in ws-parameters
+      *  untouched.
+           select optional param-file
+               assign to '../../../A7-Params.dat'
+               organization is line sequential.
+      *Assigning the two fiscal-year extracts compared by
+      *  90-run-trend-report when MODE=TREND. Paths come from
+      *  ws-year1-file/ws-year2-file (YEAR1FILE/YEAR2FILE parameters).
+           select trend-year1-file
+               assign to dynamic ws-year1-file
+               organization is line sequential.
+           select trend-year2-file
+               assign to dynamic ws-year2-file
+               organization is line sequential.
+      *Assigning the restart/checkpoint file written periodically by
+      *  29-write-checkpoint during a long input-file run, and read by
+      *  08-read-checkpoint at startup to resume a prior run instead
+      *  of reprocessing input-file from the top.
+           select optional checkpoint-file
+               assign to '../../../A7-Checkpoint.dat'
+               organization is line sequential.
+      *Assigning the multi-site extract file 97-run-consolidate-report
+      *  reads one site at a time when MODE=CONSOLIDATE - same physical
+      *  layout as extract-file, reopened in turn against each path in
+      *  ws-consol-file (CONSOLFILE1..CONSOLFILE5 parameters).
+           select optional consolidate-file
+               assign to dynamic ws-consol-current-file
                organization is line sequential.
       *
        data division.
@@ -30,42 +80,279 @@
          05 emp-rec-num                pic x(3).
          05 emp-rec-name               pic x(12).
          05 emp-rec-calls              pic 9(3)    occurs 12 times.
-      *Declaring output file. 
+         05 emp-rec-year               pic x(4).
+         05 emp-rec-team               pic x(3).
+      *Declaring output file.
        fd report-file
            data record is print-line
            record contains 132 characters.
       *
        01 print-line pic x(132).
+      *Declaring extract file record - one comma-delimited line per
+      *  operator, carrying the same figures as ws-detail-line.
+       fd extract-file
+           data record is extract-line
+           record contains 82 characters.
+      *
+       01 extract-line pic x(82).
+      *Declaring exceptions file record - one line per record that
+      *  15-validate-record rejects, with the reason it was rejected.
+       fd exception-file
+           data record is exception-line
+           record contains 45 characters.
+      *
+       01 exception-line pic x(45).
+      *Declaring the run parameter file record - free-form KEY=VALUE
+      *  lines parsed by 06-parse-parameter-line.
+       fd param-file
+           data record is param-line
+           record contains 80 characters.
+      *
+       01 param-line pic x(80).
+      *Declaring the two trend-mode year files - same physical layout
+      *  as emp-rec (read INTO emp-rec so 90-run-trend-report can
+      *  reuse the same field names).
+       fd trend-year1-file
+           data record is trend-year1-rec
+           record contains 55 characters.
+      *
+       01 trend-year1-rec pic x(55).
+       fd trend-year2-file
+           data record is trend-year2-rec
+           record contains 55 characters.
+      *
+       01 trend-year2-rec pic x(55).
+      *Declaring the checkpoint file record - one KEY=VALUE style line
+      *  per saved item (run totals, operator table, team table, seen-
+      *  operator table), rewritten in full by 29-write-checkpoint.
+       fd checkpoint-file
+           data record is checkpoint-line
+           record contains 200 characters.
+      *
+       01 checkpoint-line pic x(200).
+      *Declaring the multi-site consolidate-mode input record - same
+      *  physical layout as extract-line, read INTO ws-extract-line so
+      *  98-accumulate-consolidate-record can reuse its named fields.
+       fd consolidate-file
+           data record is consolidate-rec
+           record contains 82 characters.
+      *
+       01 consolidate-rec pic x(82).
       *
        working-storage section.
-      *Variable level for storing constants later used in the program. 
+      *Variable level for storing constants later used in the program.
        01 ws-constants.
          05 ws-number-of-months        pic 99      value 12.
+      *Fiscal month abbreviations in report column order - built by
+      *  07-build-fiscal-months from ws-fiscal-start-month and
+      *  ws-fiscal-month-list every run, so changing the fiscal year
+      *  start does not require a program change. The JUL-JUN value
+      *  below is only the pre-parameter-read default.
          05 ws-month-names             pic x(36)   value
                            "JULAUGSEPOCTNOVDECJANFEBMARAPRMAYJUN".
          05 ws-month-literals redefines ws-month-names
                                        pic x(3)    occurs
                               12 times.
-      *Heading variable which will display report heading with my name. 
+         05 ws-max-operators           pic 9(4)    value 500.
+      *Run parameters - defaults used when a KEY is not present in
+      *  A7-Params.dat (or the file is absent). 06-parse-parameter-line
+      *  overwrites whichever of these a run's parameter file sets.
+       01 ws-parameters.
+         05 ws-min-calls-threshold     pic 9(4)    value 50.
+      *Fiscal calendar parameters consumed by 07-build-fiscal-months.
+      *  ws-fiscal-month-list is the full calendar year, January
+      *  first, however finance wants it spelled out (MONTHLIST
+      *  parameter); ws-fiscal-start-month (STARTMONTH parameter) is
+      *  the abbreviation the fiscal year should begin on.
+         05 ws-fiscal-start-month      pic x(3)    value "JUL".
+         05 ws-fiscal-month-list       pic x(36)   value
+                   "JANFEBMARAPRMAYJUNJULAUGSEPOCTNOVDEC".
+         05 ws-cal-month-literals redefines ws-fiscal-month-list
+                                       pic x(3)    occurs
+                              12 times.
+         05 ws-mode                    pic x(11)   value "NORMAL".
+         05 ws-year1-file              pic x(60)   value
+                   "../../../A7-Year1.dat".
+         05 ws-year2-file              pic x(60)   value
+                   "../../../A7-Year2.dat".
+         05 ws-checkpoint-interval     pic 9(4)    value 50.
+         05 ws-expected-records        pic 9(6)    value 0.
+         05 ws-expected-calls          pic 9(7)    value 0.
+         05 ws-leaderboard-n           pic 99      value 5.
+      *Runtime file names (INPUTFILE/REPORTFILE/EXTRACTFILE/
+      *  EXCEPTIONFILE parameters) - defaulted to the program's
+      *  original hardcoded paths so a run with no overrides behaves
+      *  exactly as before. Letting these vary by run is what lets the
+      *  same program process a second site's extract independently.
+         05 ws-input-file              pic x(60)   value
+                   "../../../A7.dat".
+         05 ws-report-file-name        pic x(60)   value
+                   "../../../A7-CallCenterOpReport.out".
+         05 ws-extract-file-name       pic x(60)   value
+                   "../../../A7-CallCenterOpReport.ext".
+         05 ws-exception-file-name     pic x(60)   value
+                   "../../../A7-CallCenterOpReport.exc".
+      *Call-center site label (SITE parameter), printed on the report
+      *  heading so output from different sites' runs is identifiable.
+         05 ws-site-code               pic x(10)   value spaces.
+      *Up to five site extract-file paths (CONSOLFILE1..CONSOLFILE5
+      *  parameters) read by 97-run-consolidate-report when
+      *  MODE=CONSOLIDATE, to build one regional grand-total summary.
+         05 ws-consol-files.
+           10 ws-consol-file           occurs 5 times
+                                       pic x(60)   value spaces.
+      *Working fields for parsing one KEY=VALUE line of param-file.
+       01 ws-param-fields.
+         05 ws-param-key               pic x(20)   value spaces.
+         05 ws-param-value             pic x(60)   value spaces.
+       77 ws-param-eof                 pic x       value "N".
+      *Working fields for 07-build-fiscal-months' rotation of
+      *  ws-cal-month-literals into ws-month-literals.
+       77 ws-fiscal-start-idx          pic 99      value 1.
+       77 ws-fiscal-loop-idx           pic 99      value 0.
+       77 ws-fiscal-cal-idx            pic 99      value 0.
+      *Working fields for 97-run-consolidate-report's pass over
+      *  ws-consol-file - ws-consol-current-file is the ASSIGN TO
+      *  target for consolidate-file, changed and reopened once per
+      *  configured site.
+       77 ws-consol-current-file       pic x(60)   value spaces.
+       77 ws-consol-idx                pic 9       value 0.
+       77 ws-consol-eof                pic x       value "N".
+       77 ws-consol-sites-used         pic 9       value 0.
+       77 ws-consol-month-mismatches   pic 9(5)    value 0.
+      *Table of every valid operator's figures, built up as
+      *  20-process-lines reads input-file, and used by the
+      *  below-threshold alert section.
+       01 ws-operator-table.
+         05 ws-op-entry                occurs 500 times
+                                       indexed by ws-op-idx.
+           10 ws-op-num                pic x(3).
+           10 ws-op-name               pic x(12).
+           10 ws-op-total              pic 9(5).
+           10 ws-op-avg                pic 999.
+           10 ws-op-rem                pic 999.
+           10 ws-op-months             pic 9(3)    occurs 12 times.
+       77 ws-op-count                  pic 9(4)    value 0.
+       77 ws-alert-count               pic 9(4)    value 0.
+      *Scratch "already placed on the leaderboard" flags used by
+      *  80-print-leaderboard, reset and reused for both the top-N and
+      *  bottom-N passes over ws-operator-table.
+       01 ws-lb-picked-table.
+         05 ws-lb-picked                occurs 500 times
+                                        indexed by ws-lb-pick-idx
+                                        pic x       value "N".
+       77 ws-lb-rank                    pic 99      value 0.
+       77 ws-lb-best-idx                pic 9(4)    value 0.
+       77 ws-lb-best-avg                pic s9(4)   value 0.
+      *Per-team totals built from emp-rec-team as 20-process-lines
+      *  reads input-file, printed as a subtotal block by
+      *  65-print-team-subtotals before the final grand totals.
+       01 ws-team-table.
+         05 ws-team-entry              occurs 50 times
+                                       indexed by ws-team-idx.
+           10 ws-team-code             pic x(3).
+           10 ws-team-month-data                   occurs 12 times.
+             15 ws-team-calc-total     pic 9(5).
+             15 ws-team-calc-count     pic 999.
+           10 ws-team-overall-total    pic 9(6).
+           10 ws-team-overall-avg      pic 9(6).
+           10 ws-team-overall-rem      pic 9(6).
+       77 ws-team-count                pic 99      value 0.
+       77 ws-team-match-idx            pic 99      value 0.
+      *Working buffer one checkpoint line is built into before WRITE
+      *  and read into before parsing - see 29-write-checkpoint and
+      *  08-read-checkpoint/09-parse-checkpoint-line.
+       01 ws-checkpoint-line            pic x(200)  value spaces.
+       01 ws-ckpt-fields.
+         05 ws-ckpt-key                pic x(10)   value spaces.
+         05 ws-ckpt-rest               pic x(189)  value spaces.
+       77 ws-ckpt-last-op-num          pic x(3)    value spaces.
+       77 ws-checkpoint-resumed        pic x       value "N".
+       77 ws-ckpt-eof                  pic x       value "N".
+       77 ws-ckpt-op-counter           pic 9(4)    value 0.
+       77 ws-ckpt-skip-idx             pic 9(5)    value 0.
+      *Counters tracking where each restored table has been filled up
+      *  to as 09-parse-checkpoint-line replays MONTH/OP/TEAM/TEAMMTH/
+      *  SEEN lines back into their tables, in the order
+      *  29-write-checkpoint wrote them.
+       77 ws-restore-op-idx            pic 9(4)    value 0.
+       77 ws-restore-team-idx          pic 99      value 0.
+       77 ws-restore-seen-idx          pic 9(4)    value 0.
+      *Staging fields one MONTH/OP/TEAM/TEAMMTH/SEEN checkpoint line
+      *  is unstrung into before being moved to its table entry.
+       77 ws-restore-month-sub         pic 99      value 0.
+       77 ws-restore-month-total       pic 9(5)    value 0.
+       77 ws-restore-month-count       pic 999     value 0.
+       77 ws-restore-op-num            pic x(3)    value spaces.
+       77 ws-restore-op-name           pic x(12)   value spaces.
+       77 ws-restore-op-total          pic 9(5)    value 0.
+       77 ws-restore-op-avg            pic 999     value 0.
+       77 ws-restore-team-code         pic x(3)    value spaces.
+       77 ws-restore-team-total        pic 9(6)    value 0.
+       77 ws-restore-team-avg          pic 9(6)    value 0.
+       77 ws-restore-team-rem          pic 9(6)    value 0.
+       77 ws-restore-tm-code           pic x(3)    value spaces.
+       77 ws-restore-tm-sub            pic 99      value 0.
+       77 ws-restore-tm-total          pic 9(5)    value 0.
+       77 ws-restore-tm-count          pic 999     value 0.
+       77 ws-restore-seen-op           pic x(3)    value spaces.
+       77 ws-restore-op-rem            pic 999     value 0.
+       77 ws-restore-opm-sub           pic 99      value 0.
+       77 ws-restore-opm-val           pic 9(3)    value 0.
+      *Per-operator totals built from trend-year1-file and
+      *  trend-year2-file by 90-run-trend-report.
+       01 ws-trend-year1-table.
+         05 ws-t1-entry                occurs 500 times
+                                       indexed by ws-t1-idx.
+           10 ws-t1-num                pic x(3).
+           10 ws-t1-name               pic x(12).
+           10 ws-t1-total              pic 9(5).
+           10 ws-t1-avg                pic 999.
+       77 ws-t1-count                  pic 9(4)    value 0.
+       01 ws-trend-year2-table.
+         05 ws-t2-entry                occurs 500 times
+                                       indexed by ws-t2-idx.
+           10 ws-t2-num                pic x(3).
+           10 ws-t2-name               pic x(12).
+           10 ws-t2-total              pic 9(5).
+           10 ws-t2-avg                pic 999.
+       77 ws-t2-count                  pic 9(4)    value 0.
+       77 ws-trend-match-found         pic x       value "N".
+       77 ws-trend-total-delta         pic s9(5)   value 0.
+       77 ws-trend-avg-delta           pic s999    value 0.
+       77 ws-trend-pct-change          pic s999v9  value 0.
+       77 ws-trend-year1-only          pic 9(4)    value 0.
+       77 ws-trend-year2-only          pic 9(4)    value 0.
+       77 ws-t1-eof                    pic x       value "N".
+       77 ws-t2-eof                    pic x       value "N".
+      *Heading variable which will display report heading with my name.
        01 ws-name-line.
          05 filler                     pic x(85)   value spaces.
          05 filler                     pic x(30)   value 
          '  Kaifkhan Vakil, Assignment 7'.
          05 filler                     pic x(18)   value spaces.
-      *Report heading 
+      *Report heading - the fiscal-year range is filled in by
+      *  07-build-fiscal-months from ws-month-literals(1)/(12), so it
+      *  tracks whatever STARTMONTH/MONTHLIST A7-Params.dat supplies.
        01 ws-report-heading.
          05 filler                     pic x(37)   value spaces.
-         05 filler                     pic x(40)   value
-                   '  Call Centre Volumes for  July - June  '.
-         05 filler                     pic x(55)   value spaces.
-      *Column headings. 
+         05 filler                     pic x(28)   value
+                   '  Call Centre Volumes for  '.
+         05 ws-rh-start-month          pic x(3)    value "JUL".
+         05 filler                     pic x(3)    value " - ".
+         05 ws-rh-end-month            pic x(3)    value "JUN".
+         05 filler                     pic x(58)   value spaces.
+      *Column headings - the 12 month abbreviations are filled in by
+      *  07-build-fiscal-months from ws-month-literals, in fiscal-year
+      *  column order.
        01 ws-heading-line1.
-         05 filler                     pic x(40)   value
-                   '  Operator  Operator      Jul   Aug   Se'.
-         05 filler                     pic x(40)   value
-                   'p   Oct   Nov   Dec   Jan   Feb   Mar   '.
-         05 filler                     pic x(40)   value
-                   'Apr   May   Jun    Total   Avg REM      '.
+         05 filler                     pic x(26)   value
+                   '  Operator  Operator      '.
+         05 ws-hl1-months-table                    occurs 12 times.
+           10 ws-hl1-month-name        pic x(3)    value spaces.
+           10 filler                   pic x(3)    value spaces.
+         05 filler                     pic x(22)   value
+                   ' Total   Avg REM      '.
          05 filler                     pic x(12)   value spaces.
       *Columns headings 2
        01 ws-heading-line2.
@@ -74,7 +361,16 @@
          05 filler                     pic x(40)   value
                    "                                        ".
          05 filler                     pic x(52)   value spaces.
-      *This line will be showing the data of the file. 
+      *Call-center site label line, printed under the column headings
+      *  when the SITE parameter is set, so output from different
+      *  sites' runs is identifiable at a glance.
+       01 ws-site-heading.
+         05 filler                     pic x(3)    value spaces.
+         05 filler                     pic x(18)   value
+                   "Call Center Site: ".
+         05 ws-sh-site-code            pic x(10)   value spaces.
+         05 filler                     pic x(101)  value spaces.
+      *This line will be showing the data of the file.
        01 ws-detail-line.
          05 filler                     pic x(4)    value spaces.
          05 ws-dl-num                  pic x(3)    value spaces.
@@ -95,6 +391,44 @@
          05 ws-dl-rem-text redefines ws-dl-rem
                                        pic xx.
          05 filler                     pic x(18)   value spaces.
+      *This is the comma-delimited extract record written to
+      *  extract-file alongside ws-detail-line, for spreadsheet loads.
+       01 ws-extract-line.
+         05 ws-ex-num                  pic x(3)    value spaces.
+         05 ws-ex-fs-1                 pic x       value ",".
+         05 ws-ex-name                 pic x(12)   value spaces.
+         05 ws-ex-fs-2                 pic x       value ",".
+         05 ws-ex-months-table                     occurs 12 times.
+           10 ws-ex-months             pic 9(3)    value 0.
+           10 ws-ex-fs-month           pic x       value ",".
+         05 ws-ex-total                pic 9(5)    value 0.
+         05 ws-ex-fs-3                 pic x       value ",".
+         05 ws-ex-avg                  pic 999     value 0.
+         05 ws-ex-fs-4                 pic x       value ",".
+         05 ws-ex-rem                  pic 999     value 0.
+         05 ws-ex-fs-5                 pic x       value ",".
+      *Calendar tag (this run's STARTMONTH) the monthly slots above
+      *  were laid out in - lets 98-accumulate-consolidate-record
+      *  detect a site whose months are ordered differently instead of
+      *  silently folding its columns into the wrong calendar months.
+         05 ws-ex-start-month          pic x(3)    value spaces.
+      *This is the heading line for the exceptions file.
+       01 ws-exception-heading.
+         05 filler                     pic x(3)    value "Op ".
+         05 filler                     pic x(2)    value spaces.
+         05 filler                     pic x(40)   value "Reason".
+      *This is the record layout written to exception-file for each
+      *  record that 15-validate-record rejects.
+       01 ws-exception-line.
+         05 ws-exc-num                 pic x(3)    value spaces.
+         05 filler                     pic x(2)    value spaces.
+         05 ws-exc-reason              pic x(40)   value spaces.
+      *Table of operator numbers already seen, used by
+      *  15-validate-record to flag duplicate emp-rec-num values.
+       01 ws-seen-op-table.
+         05 ws-seen-op                 occurs 500 times
+                                       indexed by ws-seen-idx
+                                       pic x(3).
       *This is the sumary line showing operators with no calls in all 12
       *  months
        01 ws-ops-line.
@@ -196,7 +530,210 @@
          05 filler                     pic x(36)   value spaces.
          05 ws-tl-all-calls            pic zzzz9   value 0.
 
-      *This is for calculating total of totals, average and remainder. 
+      *Shows the record-count reconciliation from the validation pass:
+      *  how many records input-file actually held, how many passed
+      *  15-validate-record, and how many were rejected to the
+      *  exceptions file.
+       01 ws-total-line-record-counts.
+         05 filler                     pic x(3)    value spaces.
+         05 filler                     pic x(20)   value
+         "Records Read/Valid/R".
+         05 filler                     pic x(9)    value
+         "ejected: ".
+         05 ws-tl-rec-read             pic zzzz9   value 0.
+         05 filler                     pic x(1)    value "/".
+         05 ws-tl-rec-valid            pic zzzz9   value 0.
+         05 filler                     pic x(1)    value "/".
+         05 ws-tl-rec-rejected         pic zzzz9   value 0.
+         05 filler                     pic x(61)   value spaces.
+
+      *Heading for the run-level control total reconciliation trailer.
+       01 ws-reconciliation-heading.
+         05 filler                     pic x(3)    value spaces.
+         05 filler                     pic x(33)   value
+         "Control Total Reconciliation".
+         05 filler                     pic x(64)   value spaces.
+      *Shows the expected-vs-actual record count from EXPECTEDRECS.
+       01 ws-tl-reconciliation-records.
+         05 filler                     pic x(3)    value spaces.
+         05 filler                     pic x(20)   value
+         "Expected/Actual Reco".
+         05 filler                     pic x(6)    value
+         "rds: ".
+         05 ws-tl-exp-records          pic zzzzz9  value 0.
+         05 filler                     pic x(1)    value "/".
+         05 ws-tl-act-records          pic zzzzz9  value 0.
+         05 filler                     pic x(2)    value "  ".
+         05 ws-tl-reco-records-flag    pic x(9)    value spaces.
+         05 filler                     pic x(48)   value spaces.
+      *Shows the expected-vs-actual overall call total from
+      *  EXPECTEDCALLS.
+       01 ws-tl-reconciliation-calls.
+         05 filler                     pic x(3)    value spaces.
+         05 filler                     pic x(20)   value
+         "Expected/Actual Call".
+         05 filler                     pic x(8)    value
+         " Total: ".
+         05 ws-tl-exp-calls            pic zzzzzz9 value 0.
+         05 filler                     pic x(1)    value "/".
+         05 ws-tl-act-calls            pic zzzzzz9 value 0.
+         05 filler                     pic x(2)    value "  ".
+         05 ws-tl-reco-calls-flag      pic x(9)    value spaces.
+         05 filler                     pic x(44)   value spaces.
+
+      *Heading for the below-threshold operator alert section.
+       01 ws-alert-heading.
+         05 filler                     pic x(3)    value spaces.
+         05 filler                     pic x(33)   value
+         "Operators Below Minimum Calls Of ".
+         05 ws-ah-threshold            pic zzz9    value 0.
+         05 filler                     pic x(92)   value spaces.
+       01 ws-alert-column-heading.
+         05 filler                     pic x(3)    value spaces.
+         05 filler                     pic x(10)   value "Operator  ".
+         05 filler                     pic x(14)   value
+             "Name          ".
+         05 filler                     pic x(5)    value "Avg  ".
+         05 filler                     pic x(100)  value spaces.
+      *Detail line for one below-threshold operator.
+       01 ws-alert-line.
+         05 filler                     pic x(3)    value spaces.
+         05 ws-ba-op-num               pic x(3)    value spaces.
+         05 filler                     pic x(7)    value spaces.
+         05 ws-ba-op-name              pic x(12)   value spaces.
+         05 filler                     pic x(2)    value spaces.
+         05 ws-ba-op-avg               pic zzz9    value 0.
+         05 filler                     pic x(101)  value spaces.
+      *Line shown when no operator is below the threshold.
+       01 ws-alert-none-line.
+         05 filler                     pic x(3)    value spaces.
+         05 filler                     pic x(32)   value
+         "  (no operators below threshold)".
+         05 filler                     pic x(97)   value spaces.
+
+      *Heading for one half (top or bottom) of the operator leaderboard
+      *  printed by 80-print-leaderboard - ws-lbh-which-text carries
+      *  "Top" or "Bottom" and ws-lbh-n the configured N.
+       01 ws-leaderboard-heading.
+         05 filler                     pic x(3)    value spaces.
+         05 ws-lbh-which-text          pic x(6)    value spaces.
+         05 filler                     pic x(1)    value spaces.
+         05 ws-lbh-n                   pic z9      value 0.
+         05 filler                     pic x(27)   value
+         " Operators by Average Calls".
+         05 filler                     pic x(93)   value spaces.
+       01 ws-leaderboard-column-heading.
+         05 filler                     pic x(3)    value spaces.
+         05 filler                     pic x(6)    value "Rank  ".
+         05 filler                     pic x(10)   value "Operator  ".
+         05 filler                     pic x(14)   value
+             "Name          ".
+         05 filler                     pic x(5)    value "Avg  ".
+         05 filler                     pic x(94)   value spaces.
+      *Detail line for one ranked operator on the leaderboard.
+       01 ws-leaderboard-line.
+         05 filler                     pic x(3)    value spaces.
+         05 ws-lbl-rank                pic z9      value 0.
+         05 filler                     pic x(4)    value spaces.
+         05 ws-lbl-op-num              pic x(3)    value spaces.
+         05 filler                     pic x(7)    value spaces.
+         05 ws-lbl-op-name             pic x(12)   value spaces.
+         05 filler                     pic x(2)    value spaces.
+         05 ws-lbl-op-avg              pic zzz9    value 0.
+         05 filler                     pic x(95)   value spaces.
+
+      *Heading for the team/department subtotal block printed by
+      *  65-print-team-subtotals, once per run before the grand totals.
+       01 ws-team-section-heading.
+         05 filler                     pic x(3)    value spaces.
+         05 filler                     pic x(20)   value
+         "Team/Dept Subtotals".
+         05 filler                     pic x(109)  value spaces.
+      *One team's subtotal block label, reusing ws-total-line and
+      *  ws-average-line for the actual figures.
+       01 ws-team-heading-line.
+         05 filler                     pic x(3)    value spaces.
+         05 filler                     pic x(6)    value "Team: ".
+         05 ws-thl-team-code           pic x(3)    value spaces.
+         05 filler                     pic x(120)  value spaces.
+
+      *Heading for the MODE=TREND year-over-year comparison report.
+       01 ws-trend-heading.
+         05 filler                     pic x(3)    value spaces.
+         05 filler                     pic x(45)   value
+         "Year-over-Year Call Center Trend Report".
+       01 ws-trend-column-heading.
+         05 filler                     pic x(3)    value spaces.
+         05 filler                     pic x(10)   value "Operator  ".
+         05 filler                     pic x(14)   value
+             "Name          ".
+         05 filler                     pic x(11)   value "Yr1 Total  ".
+         05 filler                     pic x(11)   value "Yr2 Total  ".
+         05 filler                     pic x(13)   value
+             "Total Delta  ".
+         05 filler                     pic x(9)    value "Yr1 Avg  ".
+         05 filler                     pic x(9)    value "Yr2 Avg  ".
+         05 filler                     pic x(11)   value "Avg Delta  ".
+         05 filler                     pic x(10)   value "Pct Chg   ".
+      *One matched operator's year-over-year comparison.
+       01 ws-trend-line.
+         05 filler                     pic x(3)    value spaces.
+         05 ws-tr-op-num               pic x(3)    value spaces.
+         05 filler                     pic x(4)    value spaces.
+         05 ws-tr-op-name              pic x(12)   value spaces.
+         05 filler                     pic x(2)    value spaces.
+         05 ws-tr-y1-total             pic zzzz9   value 0.
+         05 filler                     pic x(2)    value spaces.
+         05 ws-tr-y2-total             pic zzzz9   value 0.
+         05 filler                     pic x(2)    value spaces.
+         05 ws-tr-total-delta          pic -99999  value 0.
+         05 filler                     pic x(2)    value spaces.
+         05 ws-tr-y1-avg               pic zzz9    value 0.
+         05 filler                     pic x(2)    value spaces.
+         05 ws-tr-y2-avg               pic zzz9    value 0.
+         05 filler                     pic x(2)    value spaces.
+         05 ws-tr-avg-delta            pic -999    value 0.
+         05 filler                     pic x(2)    value spaces.
+         05 ws-tr-pct-change           pic -999.9  value 0.
+         05 filler                     pic x(9)    value spaces.
+      *Closing summary of operators that appear in only one year.
+       01 ws-trend-summary-line.
+         05 filler                     pic x(3)    value spaces.
+         05 filler                     pic x(26)   value
+         "Operators only in Year 1: ".
+         05 ws-trs-y1-only             pic zzz9    value 0.
+         05 filler                     pic x(5)    value spaces.
+         05 filler                     pic x(26)   value
+         "Operators only in Year 2: ".
+         05 ws-trs-y2-only             pic zzz9    value 0.
+         05 filler                     pic x(40)   value spaces.
+
+      *Heading for the MODE=CONSOLIDATE regional summary report.
+       01 ws-consolidate-heading.
+         05 filler                     pic x(3)    value spaces.
+         05 filler                     pic x(40)   value
+         "Multi-Site Consolidated Regional Summary".
+         05 filler                     pic x(89)   value spaces.
+      *Shows how many of the configured CONSOLFILEn sites were found
+      *  and folded into the regional totals below.
+       01 ws-consolidate-sites-line.
+         05 filler                     pic x(3)    value spaces.
+         05 filler                     pic x(20)   value
+         "Sites Consolidated: ".
+         05 ws-ccs-sites               pic z9      value 0.
+         05 filler                     pic x(107)  value spaces.
+      *Warns that one or more consolidate-file records were excluded
+      *  because their STARTMONTH calendar tag did not match this
+      *  run's STARTMONTH, so their monthly slots could not be safely
+      *  folded into the same columns as the other sites.
+       01 ws-consolidate-mismatch-line.
+         05 filler                     pic x(3)    value spaces.
+         05 filler                     pic x(26)   value
+         "Skipped (month mismatch): ".
+         05 ws-ccm-count               pic zzzz9   value 0.
+         05 filler                     pic x(98)   value spaces.
+
+      *This is for calculating total of totals, average and remainder.
        01 ws-call-records.
          05 ws-call-data                           occurs 12 times .
            10 ws-calc-total-calls      pic 9(5)    value 0.
@@ -235,37 +772,268 @@
        77 ws-total-of-avg              pic 9(8)    value 0.
 
        77 ws-total-of-rem              pic 9(8)    value 0.
+
+       77 ws-record-valid              pic x       value "Y".
+
+       77 ws-seen-op-count             pic 9(4)    value 0.
+
+       77 ws-records-read              pic 9(5)    value 0.
+
+       77 ws-records-valid             pic 9(5)    value 0.
+
+       77 ws-records-rejected          pic 9(5)    value 0.
       *
        procedure division.
        000-Main.
       *
       *    perform 999-test-headings.
-      * open files
+           perform 05-read-parameters.
+           perform 07-build-fiscal-months.
+           evaluate ws-mode
+               when "TREND"
+                   perform 90-run-trend-report
+               when "CONSOLIDATE"
+                   perform 97-run-consolidate-report
+               when other
+                   perform 95-run-normal-report
+           end-evaluate.
+           goback.
+
+      *Running the year-over-year trend report - reads two fiscal
+      *  years' worth of emp-rec extracts (ws-year1-file/
+      *  ws-year2-file) and compares total/average calls per matching
+      *  operator number, instead of the single-year detail report.
+       90-run-trend-report.
            open output report-file.
-           open input input-file
+           open input trend-year1-file.
+           open input trend-year2-file.
+
+           move 0 to ws-t1-count.
+           move 0 to ws-t2-count.
+           move 0 to ws-trend-year1-only.
+           move 0 to ws-trend-year2-only.
 
-           read input-file 
-           at end move "Y" to ws-end-of-file-flag.
+           write print-line from ws-trend-heading.
+           write print-line from ws-trend-column-heading
+           after advancing 2 lines.
 
+           perform 91-build-year1-table.
+           perform 92-build-year2-table.
+           perform 94-compare-trend-years.
 
-      * output heading
+           move ws-trend-year1-only to ws-trs-y1-only.
+           move ws-trend-year2-only to ws-trs-y2-only.
+           write print-line from ws-trend-summary-line
+           after advancing 2 lines.
+
+           close report-file, trend-year1-file, trend-year2-file.
+
+      *Reading every record of trend-year1-file into ws-trend-year1-table.
+       91-build-year1-table.
+           move "N" to ws-t1-eof.
+           perform until ws-t1-eof = "Y"
+               read trend-year1-file into emp-rec
+                   at end
+                       move "Y" to ws-t1-eof
+               end-read
+               if ws-t1-eof not = "Y" and ws-t1-count < 500
+                   perform 93-accumulate-emp-rec
+                   add 1 to ws-t1-count
+                   move emp-rec-num to ws-t1-num(ws-t1-count)
+                   move emp-rec-name to ws-t1-name(ws-t1-count)
+                   move ws-temp-calls-total to ws-t1-total(ws-t1-count)
+                   move ws-calls-avg to ws-t1-avg(ws-t1-count)
+               end-if
+           end-perform.
+
+      *Reading every record of trend-year2-file into ws-trend-year2-table.
+       92-build-year2-table.
+           move "N" to ws-t2-eof.
+           perform until ws-t2-eof = "Y"
+               read trend-year2-file into emp-rec
+                   at end
+                       move "Y" to ws-t2-eof
+               end-read
+               if ws-t2-eof not = "Y" and ws-t2-count < 500
+                   perform 93-accumulate-emp-rec
+                   add 1 to ws-t2-count
+                   move emp-rec-num to ws-t2-num(ws-t2-count)
+                   move emp-rec-name to ws-t2-name(ws-t2-count)
+                   move ws-temp-calls-total to ws-t2-total(ws-t2-count)
+                   move ws-calls-avg to ws-t2-avg(ws-t2-count)
+               end-if
+           end-perform.
 
-           write print-line from ws-name-line.
+      *Totalling and averaging the 12 monthly calls on the emp-rec
+      *  currently in hand - shared by 91-build-year1-table and
+      *  92-build-year2-table.
+       93-accumulate-emp-rec.
+           move 0 to ws-temp-calls-total.
+           move 0 to ws-calc-count.
+           perform varying ws-sub
+               from 1 by 1
+               until ws-sub > ws-number-of-months
+               add emp-rec-calls(ws-sub) to ws-temp-calls-total
+               if emp-rec-calls(ws-sub) is not equal 0
+                   add 1 to ws-calc-count
+               end-if
+           end-perform.
+           if ws-calc-count = 0
+               move 0 to ws-calls-avg
+               move 0 to ws-calls-rem
+           else
+               divide ws-temp-calls-total by ws-calc-count giving
+                   ws-calls-avg remainder ws-calls-rem
+           end-if.
+
+      *Matching each year 1 operator to its year 2 counterpart by
+      *  operator number and printing the comparison line.
+       94-compare-trend-years.
+           perform varying ws-t1-idx
+               from 1 by 1
+               until ws-t1-idx > ws-t1-count
+
+               move "N" to ws-trend-match-found
+               perform varying ws-t2-idx
+                   from 1 by 1
+                   until ws-t2-idx > ws-t2-count
+
+                   if ws-t2-num(ws-t2-idx) = ws-t1-num(ws-t1-idx)
+                       move "Y" to ws-trend-match-found
+                       move ws-t1-num(ws-t1-idx) to ws-tr-op-num
+                       move ws-t1-name(ws-t1-idx) to ws-tr-op-name
+                       move ws-t1-total(ws-t1-idx) to ws-tr-y1-total
+                       move ws-t2-total(ws-t2-idx) to ws-tr-y2-total
+                       move ws-t1-avg(ws-t1-idx) to ws-tr-y1-avg
+                       move ws-t2-avg(ws-t2-idx) to ws-tr-y2-avg
+                       compute ws-trend-total-delta =
+                           ws-t2-total(ws-t2-idx) -
+                           ws-t1-total(ws-t1-idx)
+                       compute ws-trend-avg-delta =
+                           ws-t2-avg(ws-t2-idx) - ws-t1-avg(ws-t1-idx)
+                       move ws-trend-total-delta to ws-tr-total-delta
+                       move ws-trend-avg-delta to ws-tr-avg-delta
+                       if ws-t1-total(ws-t1-idx) = 0
+                           move 0 to ws-trend-pct-change
+                       else
+                           compute ws-trend-pct-change rounded =
+                               (ws-trend-total-delta /
+                                ws-t1-total(ws-t1-idx)) * 100
+                       end-if
+                       move ws-trend-pct-change to ws-tr-pct-change
+                       write print-line from ws-trend-line
+                   end-if
+
+               end-perform
+               if ws-trend-match-found = "N"
+                   add 1 to ws-trend-year1-only
+               end-if
+
+           end-perform.
+
+           perform varying ws-t2-idx
+               from 1 by 1
+               until ws-t2-idx > ws-t2-count
+
+               move "N" to ws-trend-match-found
+               perform varying ws-t1-idx
+                   from 1 by 1
+                   until ws-t1-idx > ws-t1-count
+                   if ws-t1-num(ws-t1-idx) = ws-t2-num(ws-t2-idx)
+                       move "Y" to ws-trend-match-found
+                   end-if
+               end-perform
+               if ws-trend-match-found = "N"
+                   add 1 to ws-trend-year2-only
+               end-if
+
+           end-perform.
+
+      *Running the normal single fiscal-year operator report - this is
+      *  the program's original behaviour, now gated behind ws-mode so
+      *  MODE=TREND can instead run 90-run-trend-report.
+       95-run-normal-report.
+      * restore any checkpoint left by an earlier, interrupted run
+           perform 08-read-checkpoint.
+
+      * open files - always truncate and rebuild from scratch, even on
+      *   a resumed run, so report-file/extract-file stay in lock-step
+      *   with the checkpoint; 30-replay-checkpoint-operators below
+      *   regenerates the rows a prior run already produced
+           open output report-file
+           open output extract-file
+           open output exception-file
+           open input input-file
+
+           write exception-line from ws-exception-heading.
+
+      * output heading
+           write print-line from ws-name-line
            write print-line from ws-report-heading
-           after advancing 1 lines.
+           after advancing 1 lines
            write print-line from ws-heading-line1
-           after advancing 2 lines.
+           after advancing 2 lines
            write print-line from ws-heading-line2.
 
+           if ws-site-code not = spaces
+               move ws-site-code to ws-sh-site-code
+               write print-line from ws-site-heading
+           end-if.
+
+      * rebuild the detail/extract rows for every operator already
+      *   folded into a restored checkpoint
+           if ws-checkpoint-resumed = "Y"
+               perform 30-replay-checkpoint-operators
+           end-if.
+
+      * skip over the records a prior run already folded into the
+      *   restored totals, so they are not reprocessed
+           if ws-checkpoint-resumed = "Y"
+               perform varying ws-ckpt-skip-idx
+                   from 1 by 1
+                   until ws-ckpt-skip-idx > ws-records-read
+                   read input-file
+                       at end
+                           move "Y" to ws-end-of-file-flag
+                   end-read
+               end-perform
+           end-if.
+
+           perform 10-read-and-validate.
+
       * process input file & output results
            perform 20-process-lines
-             until ws-end-of-file-flag equals "Y".
+             until ws-end-of-file-flag = "Y".
       * output total lines
         
 
            perform 60-calculate-operatores.
+           perform 65-print-team-subtotals.
            write print-line from ws-ops-line
            after advancing 1 lines.
+
+      *    65-print-team-subtotals reused ws-tl-months/ws-al-months for
+      *      each team's own figures, so they no longer hold the grand
+      *      totals computed by 60-calculate-operatores - rebuild them
+      *      from ws-calc-total-calls/ws-calc-count-calls before the
+      *      grand Totals/Averages lines below are written.
+           PERFORM
+               varying ws-sub
+               from 1 by 1
+               until ws-sub > ws-number-of-months
+
+               move ws-calc-total-calls(ws-sub) to ws-tl-months(ws-sub)
+               if ws-calc-count-calls(ws-sub) = 0
+                   move 0 to ws-al-months(ws-sub)
+               else
+                   compute ws-calls-avg-calc =
+                       ws-calc-total-calls(ws-sub) /
+                       ws-calc-count-calls(ws-sub)
+                   move ws-calls-avg-calc to ws-al-months(ws-sub)
+               end-if
+
+           END-PERFORM.
+
            move ws-total-of-total to ws-tl-total.
            move ws-total-of-avg to ws-tl-avg.
            move ws-total-of-rem to ws-tl-rem.
@@ -290,16 +1058,293 @@
            after advancing 2 lines. 
            move ws-total-of-total to ws-tl-all-calls.
            write print-line from ws-total-line-overall
-           after advancing 2 lines. 
+           after advancing 2 lines.
+           move ws-records-read to ws-tl-rec-read.
+           move ws-records-valid to ws-tl-rec-valid.
+           move ws-records-rejected to ws-tl-rec-rejected.
+           write print-line from ws-total-line-record-counts
+           after advancing 2 lines.
+
+           perform 75-print-reconciliation-trailer.
+
+           perform 70-below-threshold-alert.
+
+           perform 80-print-leaderboard.
+
+      * run completed cleanly - clear the checkpoint so the next run
+      *   starts fresh instead of resuming a finished run
+           perform 99-clear-checkpoint.
       * close files
-           close input-file, report-file.
+           close input-file, report-file, extract-file, exception-file.
 
-           goback.
+      *Running the multi-site consolidated regional summary - reads
+      *  every configured CONSOLFILEn site extract (the same
+      *  comma-delimited format 25-write-extract-record produces) and
+      *  folds all of their monthly/overall figures into one set of
+      *  grand totals, instead of someone adding two sites' printed
+      *  totals together by hand.
+       97-run-consolidate-report.
+           open output report-file.
+
+           write print-line from ws-consolidate-heading
+           after advancing 1 lines.
+
+           move 0 to ws-consol-sites-used.
+           move 0 to ws-consol-month-mismatches.
+           perform varying ws-consol-idx
+               from 1 by 1
+               until ws-consol-idx > 5
+
+               if ws-consol-file(ws-consol-idx) not = spaces
+                   add 1 to ws-consol-sites-used
+                   move ws-consol-file(ws-consol-idx)
+                       to ws-consol-current-file
+                   open input consolidate-file
+                   move "N" to ws-consol-eof
+                   perform until ws-consol-eof = "Y"
+                       read consolidate-file into ws-extract-line
+                           at end
+                               move "Y" to ws-consol-eof
+                       end-read
+                       if ws-consol-eof not = "Y"
+                           perform 98-accumulate-consolidate-record
+                       end-if
+                   end-perform
+                   close consolidate-file
+               end-if
+
+           end-perform.
+
+           move ws-consol-sites-used to ws-ccs-sites.
+           write print-line from ws-consolidate-sites-line
+           after advancing 1 lines.
+
+           if ws-consol-month-mismatches > 0
+               move ws-consol-month-mismatches to ws-ccm-count
+               write print-line from ws-consolidate-mismatch-line
+               after advancing 1 lines
+           end-if.
+
+           perform 60-calculate-operatores.
+           write print-line from ws-ops-line
+           after advancing 1 lines.
+           move ws-total-of-total to ws-tl-total.
+           move ws-total-of-avg to ws-tl-avg.
+           move ws-total-of-rem to ws-tl-rem.
+           write print-line from ws-total-line
+           after advancing 2 lines.
+           write print-line from ws-average-line
+           after advancing 2 lines.
+           move ws-total-of-total to ws-tl-all-calls.
+           write print-line from ws-total-line-overall
+           after advancing 2 lines.
+
+           close report-file.
+
+      *Folding one consolidate-mode extract record (already moved into
+      *  ws-extract-line by 97-run-consolidate-report's READ ... INTO)
+      *  into the same month/grand-total accumulators 20-process-lines
+      *  uses, so 60-calculate-operatores can compute the combined
+      *  averages exactly as it does for a single-site run.
+       98-accumulate-consolidate-record.
+           if ws-ex-start-month not = ws-fiscal-start-month
+               add 1 to ws-consol-month-mismatches
+           else
+               perform varying ws-sub
+                   from 1 by 1
+                   until ws-sub > ws-number-of-months
+
+                   add ws-ex-months(ws-sub) to
+                       ws-calc-total-calls(ws-sub)
+                   if ws-ex-months(ws-sub) not = 0
+                       add 1 to ws-calc-count-calls(ws-sub)
+                   end-if
+
+               end-perform
+               add ws-ex-total to ws-total-of-total
+               add ws-ex-avg to ws-total-of-avg
+               add ws-ex-rem to ws-total-of-rem
+           end-if.
+
+      *Reading A7-Params.dat (if present) once at the start of the run
+      *  and applying any KEY=VALUE overrides onto ws-parameters.
+       05-read-parameters.
+           open input param-file.
+           move "N" to ws-param-eof.
+           perform until ws-param-eof = "Y"
+               read param-file
+                   at end
+                       move "Y" to ws-param-eof
+               end-read
+               if ws-param-eof not = "Y"
+                   perform 06-parse-parameter-line
+               end-if
+           end-perform.
+           close param-file.
+
+      *Splitting one KEY=VALUE parameter line and applying it.
+       06-parse-parameter-line.
+           move spaces to ws-param-key.
+           move spaces to ws-param-value.
+           unstring param-line delimited by "="
+               into ws-param-key ws-param-value
+           end-unstring.
+           evaluate ws-param-key
+               when "MINCALLS"
+                   compute ws-min-calls-threshold =
+                       function numval(ws-param-value)
+               when "MODE"
+                   move ws-param-value to ws-mode
+               when "YEAR1FILE"
+                   move ws-param-value to ws-year1-file
+               when "YEAR2FILE"
+                   move ws-param-value to ws-year2-file
+               when "CHECKPOINTN"
+                   compute ws-checkpoint-interval =
+                       function numval(ws-param-value)
+               when "EXPECTEDRECS"
+                   compute ws-expected-records =
+                       function numval(ws-param-value)
+               when "EXPECTEDCALLS"
+                   compute ws-expected-calls =
+                       function numval(ws-param-value)
+               when "STARTMONTH"
+                   move ws-param-value(1:3) to ws-fiscal-start-month
+               when "MONTHLIST"
+                   move ws-param-value(1:36) to ws-fiscal-month-list
+               when "LEADERBOARDN"
+                   compute ws-leaderboard-n =
+                       function numval(ws-param-value)
+               when "INPUTFILE"
+                   move ws-param-value to ws-input-file
+               when "REPORTFILE"
+                   move ws-param-value to ws-report-file-name
+               when "EXTRACTFILE"
+                   move ws-param-value to ws-extract-file-name
+               when "EXCEPTIONFILE"
+                   move ws-param-value to ws-exception-file-name
+               when "SITE"
+                   move ws-param-value to ws-site-code
+               when "CONSOLFILE1"
+                   move ws-param-value to ws-consol-file(1)
+               when "CONSOLFILE2"
+                   move ws-param-value to ws-consol-file(2)
+               when "CONSOLFILE3"
+                   move ws-param-value to ws-consol-file(3)
+               when "CONSOLFILE4"
+                   move ws-param-value to ws-consol-file(4)
+               when "CONSOLFILE5"
+                   move ws-param-value to ws-consol-file(5)
+               when other
+                   continue
+           end-evaluate.
+
+      *Rebuilding ws-month-literals (the fiscal-order month table
+      *  driving the column headings and ws-tl-h-mth-nam lookup) by
+      *  rotating ws-cal-month-literals to start on ws-fiscal-start-
+      *  month, so a STARTMONTH/MONTHLIST override in A7-Params.dat
+      *  reorders the report without a program change.
+       07-build-fiscal-months.
+           move 1 to ws-fiscal-start-idx.
+           perform varying ws-fiscal-loop-idx
+               from 1 by 1
+               until ws-fiscal-loop-idx > 12
+               if ws-cal-month-literals(ws-fiscal-loop-idx) =
+                   ws-fiscal-start-month
+                   move ws-fiscal-loop-idx to ws-fiscal-start-idx
+               end-if
+           end-perform.
+
+           move ws-fiscal-start-idx to ws-fiscal-cal-idx.
+           perform varying ws-fiscal-loop-idx
+               from 1 by 1
+               until ws-fiscal-loop-idx > 12
+               move ws-cal-month-literals(ws-fiscal-cal-idx)
+                   to ws-month-literals(ws-fiscal-loop-idx)
+               move ws-cal-month-literals(ws-fiscal-cal-idx)
+                   to ws-hl1-month-name(ws-fiscal-loop-idx)
+               add 1 to ws-fiscal-cal-idx
+               if ws-fiscal-cal-idx > 12
+                   move 1 to ws-fiscal-cal-idx
+               end-if
+           end-perform.
+
+           move ws-month-literals(1) to ws-rh-start-month.
+           move ws-month-literals(12) to ws-rh-end-month.
+
+      *Reading the next record from input-file and running it through
+      *  15-validate-record, skipping over (and logging) any rejected
+      *  records until a valid one is found or the file is exhausted.
+       10-read-and-validate.
+           move "N" to ws-record-valid.
+           perform until ws-record-valid = "Y" or
+                         ws-end-of-file-flag = "Y"
+               read input-file
+                   at end
+                       move "Y" to ws-end-of-file-flag
+               end-read
+               if ws-end-of-file-flag not = "Y"
+                   add 1 to ws-records-read
+                   perform 15-validate-record
+                   if ws-record-valid not = "Y"
+                       perform 17-write-exception-record
+                   end-if
+               end-if
+           end-perform.
+
+      *Edit/validation pass - rejects records with a blank operator
+      *  number, a non-numeric call count, or an operator number that
+      *  duplicates one already seen earlier in input-file.
+       15-validate-record.
+           move "Y" to ws-record-valid.
+           move spaces to ws-exc-reason.
+
+           if emp-rec-num = spaces
+               move "N" to ws-record-valid
+               move "Blank operator number" to ws-exc-reason
+           end-if.
+
+           if ws-record-valid = "Y"
+               perform varying ws-sub
+                   from 1 by 1
+                   until ws-sub > ws-number-of-months
+                   if emp-rec-calls(ws-sub) is not numeric
+                       move "N" to ws-record-valid
+                       move "Non-numeric call count" to ws-exc-reason
+                   end-if
+               end-perform
+           end-if.
+
+           if ws-record-valid = "Y"
+               perform varying ws-seen-idx
+                   from 1 by 1
+                   until ws-seen-idx > ws-seen-op-count
+                   if ws-seen-op(ws-seen-idx) = emp-rec-num
+                       move "N" to ws-record-valid
+                       move "Duplicate operator number"
+                           to ws-exc-reason
+                   end-if
+               end-perform
+           end-if.
+
+           if ws-record-valid = "Y" and
+              ws-seen-op-count < ws-max-operators
+               add 1 to ws-seen-op-count
+               move emp-rec-num to ws-seen-op(ws-seen-op-count)
+           end-if.
+
+      *Logging a record rejected by 15-validate-record to the
+      *  exceptions file.
+       17-write-exception-record.
+           move emp-rec-num to ws-exc-num.
+           write exception-line from ws-exception-line.
+           add 1 to ws-records-rejected.
 
-      *Processing lines from the input file and making calculations for 
+      *Processing lines from the input file and making calculations for
       *summary line
-       20-process-lines. 
-           
+       20-process-lines.
+
+          add 1 to ws-records-valid.
           move 0 to ws-temp-calls-total.
            move 0 to ws-calc-count.
            move 0 to ws-no-call-caounter.
@@ -334,8 +1379,13 @@
                add 1 to ws-no-call-record-count
            end-if.
 
-           divide ws-temp-calls-total by ws-calc-count giving 
-           ws-calls-avg remainder ws-calls-rem.
+           if ws-calc-count = 0
+               move 0 to ws-calls-avg
+               move 0 to ws-calls-rem
+           else
+               divide ws-temp-calls-total by ws-calc-count giving
+                   ws-calls-avg remainder ws-calls-rem
+           end-if.
 
            add ws-calls-avg to ws-total-of-avg.
            add ws-calls-rem to ws-total-of-rem.
@@ -372,15 +1422,166 @@
            end-if.
            move ws-calls-rem to ws-dl-rem.
 
-           write print-line from ws-detail-line . 
+           write print-line from ws-detail-line .
 
-           read input-file
-               at end
-                   move "Y" to ws-end-of-file-flag.
-           
+           perform 25-write-extract-record.
+
+           perform 27-record-operator.
+
+           perform 28-record-team.
+
+           move emp-rec-num to ws-ckpt-last-op-num.
+           add 1 to ws-ckpt-op-counter.
+           if ws-ckpt-op-counter >= ws-checkpoint-interval
+               perform 29-write-checkpoint
+               move 0 to ws-ckpt-op-counter
+           end-if.
+
+           perform 10-read-and-validate.
+
+
+      *Writing the per-operator figures out to the machine-readable
+      *  extract file alongside the printed detail line.
+       25-write-extract-record.
+           move emp-rec-num to ws-ex-num.
+           move emp-rec-name to ws-ex-name.
+           PERFORM
+               varying ws-sub
+               from 1 by 1
+               until ws-sub > ws-number-of-months
+
+               move emp-rec-calls(ws-sub) to ws-ex-months(ws-sub)
+
+           END-PERFORM.
+           move ws-temp-calls-total to ws-ex-total.
+           move ws-calls-avg to ws-ex-avg.
+           move ws-calls-rem to ws-ex-rem.
+           move ws-fiscal-start-month to ws-ex-start-month.
+
+           write extract-line from ws-extract-line.
+
+      *Keeping the full per-operator figures in ws-operator-table, so
+      *  later sections (below-threshold alert, leaderboard) can work
+      *  from every operator instead of a single running max/min.
+       27-record-operator.
+           if ws-op-count < ws-max-operators
+               add 1 to ws-op-count
+               move emp-rec-num to ws-op-num(ws-op-count)
+               move emp-rec-name to ws-op-name(ws-op-count)
+               move ws-temp-calls-total to ws-op-total(ws-op-count)
+               move ws-calls-avg to ws-op-avg(ws-op-count)
+               move ws-calls-rem to ws-op-rem(ws-op-count)
+               PERFORM
+                   varying ws-sub
+                   from 1 by 1
+                   until ws-sub > ws-number-of-months
+
+                   move emp-rec-calls(ws-sub)
+                       to ws-op-months(ws-op-count ws-sub)
+
+               END-PERFORM
+           end-if.
+
+      *Keeping per-team monthly/overall totals in ws-team-table, keyed
+      *  by emp-rec-team, so 65-print-team-subtotals can print a
+      *  subtotal block per team before the final grand totals.
+       28-record-team.
+           move 0 to ws-team-match-idx.
+           PERFORM
+               varying ws-team-idx
+               from 1 by 1
+               until ws-team-idx > ws-team-count
+
+               if ws-team-code(ws-team-idx) = emp-rec-team
+                   move ws-team-idx to ws-team-match-idx
+               end-if
+
+           END-PERFORM.
+
+           if ws-team-match-idx = 0 and ws-team-count < 50
+               add 1 to ws-team-count
+               move ws-team-count to ws-team-match-idx
+               move emp-rec-team to ws-team-code(ws-team-match-idx)
+           end-if.
+
+           if ws-team-match-idx not = 0
+               PERFORM
+                   varying ws-sub
+                   from 1 by 1
+                   until ws-sub > ws-number-of-months
+
+                   add emp-rec-calls(ws-sub) to
+                       ws-team-calc-total(ws-team-match-idx ws-sub)
+                   if emp-rec-calls(ws-sub) is not equal 0
+                       add 1 to
+                           ws-team-calc-count(ws-team-match-idx ws-sub)
+                   end-if
+
+               END-PERFORM
+               add ws-temp-calls-total to
+                   ws-team-overall-total(ws-team-match-idx)
+               add ws-calls-avg to
+                   ws-team-overall-avg(ws-team-match-idx)
+               add ws-calls-rem to
+                   ws-team-overall-rem(ws-team-match-idx)
+           end-if.
+
+      *Rebuilding report-file/extract-file detail lines for every
+      *  operator already folded into a restored checkpoint, since
+      *  both files are always opened fresh (truncated) - keeps the
+      *  output in lock-step with the checkpoint instead of relying on
+      *  an append that could duplicate rows written after the last
+      *  checkpoint but before an abend.
+       30-replay-checkpoint-operators.
+           PERFORM
+               varying ws-op-idx
+               from 1 by 1
+               until ws-op-idx > ws-op-count
+
+               move spaces to print-line
+               move ws-op-num(ws-op-idx) to ws-dl-num
+               move ws-op-name(ws-op-idx) to ws-dl-name
+               PERFORM
+                   varying ws-sub
+                   from 1 by 1
+                   until ws-sub > ws-number-of-months
+
+                   move ws-op-months(ws-op-idx ws-sub)
+                       to ws-dl-months(ws-sub)
+
+               END-PERFORM
+               move ws-op-total(ws-op-idx) to ws-dl-total
+               if ws-op-total(ws-op-idx) is equal 0
+                   move "ZERO" to ws-dl-avg-text
+               else
+                   move ws-op-avg(ws-op-idx) to ws-dl-avg
+               end-if
+               move ws-op-rem(ws-op-idx) to ws-dl-rem
+
+               write print-line from ws-detail-line
+
+               move ws-op-num(ws-op-idx) to ws-ex-num
+               move ws-op-name(ws-op-idx) to ws-ex-name
+               PERFORM
+                   varying ws-sub
+                   from 1 by 1
+                   until ws-sub > ws-number-of-months
+
+                   move ws-op-months(ws-op-idx ws-sub)
+                       to ws-ex-months(ws-sub)
+
+               END-PERFORM
+               move ws-op-total(ws-op-idx) to ws-ex-total
+               move ws-op-avg(ws-op-idx) to ws-ex-avg
+               move ws-op-rem(ws-op-idx) to ws-ex-rem
+               move ws-fiscal-start-month to ws-ex-start-month
+
+               write extract-line from ws-extract-line
+
+           END-PERFORM.
 
       *    Calculating summary of totals, operators and average
-        60-calculate-operatores. 
+        60-calculate-operatores.
            move spaces to print-line.
 
            PERFORM 
@@ -389,8 +1590,13 @@
            until ws-sub > ws-number-of-months
               move ws-calc-total-calls(ws-sub) to ws-tl-months(ws-sub)
                move ws-calc-count-calls(ws-sub) to ws-ol-months(ws-sub)
-             compute ws-calls-avg-calc =  ws-calc-total-calls(ws-sub)/  
-                 ws-calc-count-calls(ws-sub)
+             if ws-calc-count-calls(ws-sub) = 0
+                 move 0 to ws-calls-avg-calc
+             else
+                 compute ws-calls-avg-calc =
+                     ws-calc-total-calls(ws-sub) /
+                     ws-calc-count-calls(ws-sub)
+             end-if
              move ws-calls-avg-calc to
                  ws-al-months(
                ws-sub)
@@ -401,4 +1607,542 @@
              end-if
 
            END-PERFORM.
-       end program A7-CallCenterOpReport.
\ No newline at end of file
+
+      *Printing one subtotal block per team/department found in
+      *  ws-team-table, reusing ws-total-line and ws-average-line's
+      *  layouts for the figures - same shape as the grand totals,
+      *  just scoped to the one team.
+       65-print-team-subtotals.
+           write print-line from ws-team-section-heading
+           after advancing 2 lines.
+
+           PERFORM
+               varying ws-team-idx
+               from 1 by 1
+               until ws-team-idx > ws-team-count
+
+               move ws-team-code(ws-team-idx) to ws-thl-team-code
+               write print-line from ws-team-heading-line
+               after advancing 1 lines
+
+               PERFORM
+                   varying ws-sub
+                   from 1 by 1
+                   until ws-sub > ws-number-of-months
+
+                   move ws-team-calc-total(ws-team-idx ws-sub)
+                       to ws-tl-months(ws-sub)
+                   if ws-team-calc-count(ws-team-idx ws-sub) = 0
+                       move 0 to ws-al-months(ws-sub)
+                   else
+                       compute ws-calls-avg-calc =
+                           ws-team-calc-total(ws-team-idx ws-sub) /
+                           ws-team-calc-count(ws-team-idx ws-sub)
+                       move ws-calls-avg-calc to ws-al-months(ws-sub)
+                   end-if
+
+               END-PERFORM
+
+               move ws-team-overall-total(ws-team-idx) to ws-tl-total
+               move ws-team-overall-avg(ws-team-idx) to ws-tl-avg
+               move ws-team-overall-rem(ws-team-idx) to ws-tl-rem
+               write print-line from ws-total-line
+               write print-line from ws-average-line
+
+           END-PERFORM.
+
+      *Printing the run-level control total reconciliation block - the
+      *  expected record count/call total a supervisor set in
+      *  A7-Params.dat (EXPECTEDRECS/EXPECTEDCALLS) against what this
+      *  run actually read and totalled. Skipped entirely when neither
+      *  expected value was supplied, since there is nothing to
+      *  reconcile against.
+       75-print-reconciliation-trailer.
+           if ws-expected-records = 0 and ws-expected-calls = 0
+               continue
+           else
+               write print-line from ws-reconciliation-heading
+               after advancing 2 lines
+
+               move ws-expected-records to ws-tl-exp-records
+               move ws-records-read to ws-tl-act-records
+               if ws-expected-records = 0
+                   move "N/A" to ws-tl-reco-records-flag
+               else
+                   if ws-expected-records = ws-records-read
+                       move "OK" to ws-tl-reco-records-flag
+                   else
+                       move "MISMATCH" to ws-tl-reco-records-flag
+                   end-if
+               end-if
+               write print-line from ws-tl-reconciliation-records
+               after advancing 1 lines
+
+               move ws-expected-calls to ws-tl-exp-calls
+               move ws-total-of-total to ws-tl-act-calls
+               if ws-expected-calls = 0
+                   move "N/A" to ws-tl-reco-calls-flag
+               else
+                   if ws-expected-calls = ws-total-of-total
+                       move "OK" to ws-tl-reco-calls-flag
+                   else
+                       move "MISMATCH" to ws-tl-reco-calls-flag
+                   end-if
+               end-if
+               write print-line from ws-tl-reconciliation-calls
+               after advancing 1 lines
+           end-if.
+
+      *Printing every operator from ws-operator-table whose average
+      *  falls under ws-min-calls-threshold - coaching candidates,
+      *  as opposed to 60-calculate-operatores' zero-call edge case.
+       70-below-threshold-alert.
+           move ws-min-calls-threshold to ws-ah-threshold.
+           write print-line from ws-alert-heading
+           after advancing 1 lines.
+           write print-line from ws-alert-column-heading.
+
+           move 0 to ws-alert-count.
+           PERFORM
+               varying ws-op-idx
+               from 1 by 1
+               until ws-op-idx > ws-op-count
+
+               if ws-op-avg(ws-op-idx) < ws-min-calls-threshold
+                   add 1 to ws-alert-count
+                   move ws-op-num(ws-op-idx) to ws-ba-op-num
+                   move ws-op-name(ws-op-idx) to ws-ba-op-name
+                   move ws-op-avg(ws-op-idx) to ws-ba-op-avg
+                   write print-line from ws-alert-line
+               end-if
+
+           END-PERFORM.
+
+           if ws-alert-count = 0
+               write print-line from ws-alert-none-line
+           end-if.
+
+      *Printing the top-N and bottom-N operators by average calls from
+      *  ws-operator-table (N from ws-leaderboard-n/LEADERBOARDN), for
+      *  quarterly recognition and coaching reviews - selection-sorts
+      *  ws-op-avg in place using ws-lb-picked-table to track which
+      *  entries have already been placed on the current pass, the
+      *  same "scan the whole table each time" style 60-calculate-
+      *  operatores already uses for its single max/min.
+       80-print-leaderboard.
+           move "Top" to ws-lbh-which-text.
+           move ws-leaderboard-n to ws-lbh-n.
+           write print-line from ws-leaderboard-heading
+           after advancing 1 lines.
+           write print-line from ws-leaderboard-column-heading.
+
+           perform varying ws-lb-pick-idx
+               from 1 by 1
+               until ws-lb-pick-idx > ws-op-count
+               move "N" to ws-lb-picked(ws-lb-pick-idx)
+           end-perform.
+
+           perform varying ws-lb-rank
+               from 1 by 1
+               until ws-lb-rank > ws-leaderboard-n
+                  or ws-lb-rank > ws-op-count
+
+               move 0 to ws-lb-best-idx
+               move -1 to ws-lb-best-avg
+               perform varying ws-op-idx
+                   from 1 by 1
+                   until ws-op-idx > ws-op-count
+
+                   if ws-lb-picked(ws-op-idx) = "N" and
+                       ws-op-avg(ws-op-idx) > ws-lb-best-avg
+                       move ws-op-idx to ws-lb-best-idx
+                       move ws-op-avg(ws-op-idx) to ws-lb-best-avg
+                   end-if
+
+               end-perform
+
+               if ws-lb-best-idx not = 0
+                   move "Y" to ws-lb-picked(ws-lb-best-idx)
+                   move ws-lb-rank to ws-lbl-rank
+                   move ws-op-num(ws-lb-best-idx) to ws-lbl-op-num
+                   move ws-op-name(ws-lb-best-idx) to ws-lbl-op-name
+                   move ws-op-avg(ws-lb-best-idx) to ws-lbl-op-avg
+                   write print-line from ws-leaderboard-line
+               end-if
+
+           end-perform.
+
+           move "Bottom" to ws-lbh-which-text.
+           move ws-leaderboard-n to ws-lbh-n.
+           write print-line from ws-leaderboard-heading
+           after advancing 2 lines.
+           write print-line from ws-leaderboard-column-heading.
+
+           perform varying ws-lb-pick-idx
+               from 1 by 1
+               until ws-lb-pick-idx > ws-op-count
+               move "N" to ws-lb-picked(ws-lb-pick-idx)
+           end-perform.
+
+           perform varying ws-lb-rank
+               from 1 by 1
+               until ws-lb-rank > ws-leaderboard-n
+                  or ws-lb-rank > ws-op-count
+
+               move 0 to ws-lb-best-idx
+               move 1000 to ws-lb-best-avg
+               perform varying ws-op-idx
+                   from 1 by 1
+                   until ws-op-idx > ws-op-count
+
+                   if ws-lb-picked(ws-op-idx) = "N" and
+                       ws-op-avg(ws-op-idx) < ws-lb-best-avg
+                       move ws-op-idx to ws-lb-best-idx
+                       move ws-op-avg(ws-op-idx) to ws-lb-best-avg
+                   end-if
+
+               end-perform
+
+               if ws-lb-best-idx not = 0
+                   move "Y" to ws-lb-picked(ws-lb-best-idx)
+                   move ws-lb-rank to ws-lbl-rank
+                   move ws-op-num(ws-lb-best-idx) to ws-lbl-op-num
+                   move ws-op-name(ws-lb-best-idx) to ws-lbl-op-name
+                   move ws-op-avg(ws-lb-best-idx) to ws-lbl-op-avg
+                   write print-line from ws-leaderboard-line
+               end-if
+
+           end-perform.
+
+      *Reading A7-Checkpoint.dat (if present and non-empty) once at
+      *  the start of a normal run and replaying its lines back into
+      *  the running totals/tables, so 95-run-normal-report can resume
+      *  an interrupted run instead of reprocessing input-file from
+      *  the top. Leaves ws-checkpoint-resumed = "N" when there is
+      *  nothing to resume.
+       08-read-checkpoint.
+           move "N" to ws-checkpoint-resumed.
+           open input checkpoint-file.
+           move "N" to ws-ckpt-eof.
+           read checkpoint-file
+               at end
+                   move "Y" to ws-ckpt-eof
+           end-read.
+           perform until ws-ckpt-eof = "Y"
+               move "Y" to ws-checkpoint-resumed
+               perform 09-parse-checkpoint-line
+               read checkpoint-file
+                   at end
+                       move "Y" to ws-ckpt-eof
+               end-read
+           end-perform.
+           close checkpoint-file.
+
+      *Splitting one checkpoint line by its leading TYPE= key and
+      *  dispatching to the paragraph that restores that type's data -
+      *  same KEY=VALUE idiom as 06-parse-parameter-line.
+       09-parse-checkpoint-line.
+           move spaces to ws-ckpt-key.
+           move spaces to ws-ckpt-rest.
+           unstring checkpoint-line delimited by "="
+               into ws-ckpt-key ws-ckpt-rest
+           end-unstring.
+           evaluate ws-ckpt-key
+               when "HEADER"
+                   perform 091-parse-checkpoint-header
+               when "MONTH"
+                   perform 092-parse-checkpoint-month
+               when "OP"
+                   perform 093-parse-checkpoint-op
+               when "OPMTH"
+                   perform 097-parse-checkpoint-opmth
+               when "TEAM"
+                   perform 094-parse-checkpoint-team
+               when "TEAMMTH"
+                   perform 095-parse-checkpoint-teammth
+               when "SEEN"
+                   perform 096-parse-checkpoint-seen
+               when other
+                   continue
+           end-evaluate.
+
+      *Restoring the run-level counters and trackers saved in the one
+      *  HEADER line - ws-records-read becomes the skip count
+      *  95-run-normal-report uses to fast-forward past the records
+      *  already folded into these totals.
+       091-parse-checkpoint-header.
+           unstring ws-ckpt-rest delimited by ","
+               into ws-ckpt-last-op-num
+                    ws-records-read
+                    ws-records-valid
+                    ws-records-rejected
+                    ws-no-call-record-count
+                    ws-no-call-months
+                    ws-highest-month-avg-op
+                    ws-tl-h-op-num
+                    ws-tl-h-mth-nam
+                    ws-highest-month-avg
+                    ws-lowest-month-avg-op
+                    ws-tl-l-op-num
+                    ws-total-of-total
+                    ws-total-of-avg
+                    ws-total-of-rem
+                    ws-op-count
+                    ws-team-count
+                    ws-seen-op-count
+           end-unstring.
+
+      *Restoring one month's running totals in ws-call-records.
+       092-parse-checkpoint-month.
+           unstring ws-ckpt-rest delimited by ","
+               into ws-restore-month-sub
+                    ws-restore-month-total
+                    ws-restore-month-count
+           end-unstring.
+           move ws-restore-month-total
+               to ws-calc-total-calls(ws-restore-month-sub).
+           move ws-restore-month-count
+               to ws-calc-count-calls(ws-restore-month-sub).
+
+      *Restoring one entry of ws-operator-table, in the same order
+      *  29-write-checkpoint wrote them. Each OP line is followed in
+      *  the checkpoint file by that operator's 12 OPMTH lines, so
+      *  097-parse-checkpoint-opmth can rely on ws-restore-op-idx still
+      *  pointing at the operator those lines belong to.
+       093-parse-checkpoint-op.
+           unstring ws-ckpt-rest delimited by ","
+               into ws-restore-op-num
+                    ws-restore-op-name
+                    ws-restore-op-total
+                    ws-restore-op-avg
+                    ws-restore-op-rem
+           end-unstring.
+           add 1 to ws-restore-op-idx.
+           move ws-restore-op-num to ws-op-num(ws-restore-op-idx).
+           move ws-restore-op-name to ws-op-name(ws-restore-op-idx).
+           move ws-restore-op-total to ws-op-total(ws-restore-op-idx).
+           move ws-restore-op-avg to ws-op-avg(ws-restore-op-idx).
+           move ws-restore-op-rem to ws-op-rem(ws-restore-op-idx).
+
+      *Restoring one month of one operator's monthly call figures.
+       097-parse-checkpoint-opmth.
+           unstring ws-ckpt-rest delimited by ","
+               into ws-restore-opm-sub
+                    ws-restore-opm-val
+           end-unstring.
+           move ws-restore-opm-val
+               to ws-op-months(ws-restore-op-idx ws-restore-opm-sub).
+
+      *Restoring one team's overall totals. Each TEAM line is followed
+      *  in the checkpoint file by that team's 12 TEAMMTH lines, so
+      *  095-parse-checkpoint-teammth can rely on ws-restore-team-idx
+      *  still pointing at the team those lines belong to.
+       094-parse-checkpoint-team.
+           unstring ws-ckpt-rest delimited by ","
+               into ws-restore-team-code
+                    ws-restore-team-total
+                    ws-restore-team-avg
+                    ws-restore-team-rem
+           end-unstring.
+           add 1 to ws-restore-team-idx.
+           move ws-restore-team-code
+               to ws-team-code(ws-restore-team-idx).
+           move ws-restore-team-total
+               to ws-team-overall-total(ws-restore-team-idx).
+           move ws-restore-team-avg
+               to ws-team-overall-avg(ws-restore-team-idx).
+           move ws-restore-team-rem
+               to ws-team-overall-rem(ws-restore-team-idx).
+
+      *Restoring one month of one team's monthly totals.
+       095-parse-checkpoint-teammth.
+           unstring ws-ckpt-rest delimited by ","
+               into ws-restore-tm-code
+                    ws-restore-tm-sub
+                    ws-restore-tm-total
+                    ws-restore-tm-count
+           end-unstring.
+           move ws-restore-tm-total
+               to ws-team-calc-total(ws-restore-team-idx
+                                     ws-restore-tm-sub).
+           move ws-restore-tm-count
+               to ws-team-calc-count(ws-restore-team-idx
+                                     ws-restore-tm-sub).
+
+      *Restoring one entry of ws-seen-op-table, needed so
+      *  15-validate-record keeps flagging duplicates correctly once
+      *  the run resumes past the checkpoint.
+       096-parse-checkpoint-seen.
+           move ws-ckpt-rest(1:3) to ws-restore-seen-op.
+           add 1 to ws-restore-seen-idx.
+           move ws-restore-seen-op to ws-seen-op(ws-restore-seen-idx).
+
+      *Rewriting A7-Checkpoint.dat in full with the current running
+      *  totals and tables - called every ws-checkpoint-interval
+      *  operators from 20-process-lines, so a rerun after an abend
+      *  only has to replay the records since the last checkpoint.
+       29-write-checkpoint.
+           open output checkpoint-file.
+
+           move spaces to ws-checkpoint-line.
+           string "HEADER=" delimited by size
+               ws-ckpt-last-op-num delimited by size
+               "," delimited by size
+               ws-records-read delimited by size
+               "," delimited by size
+               ws-records-valid delimited by size
+               "," delimited by size
+               ws-records-rejected delimited by size
+               "," delimited by size
+               ws-no-call-record-count delimited by size
+               "," delimited by size
+               ws-no-call-months delimited by size
+               "," delimited by size
+               ws-highest-month-avg-op delimited by size
+               "," delimited by size
+               ws-tl-h-op-num delimited by size
+               "," delimited by size
+               ws-tl-h-mth-nam delimited by size
+               "," delimited by size
+               ws-highest-month-avg delimited by size
+               "," delimited by size
+               ws-lowest-month-avg-op delimited by size
+               "," delimited by size
+               ws-tl-l-op-num delimited by size
+               "," delimited by size
+               ws-total-of-total delimited by size
+               "," delimited by size
+               ws-total-of-avg delimited by size
+               "," delimited by size
+               ws-total-of-rem delimited by size
+               "," delimited by size
+               ws-op-count delimited by size
+               "," delimited by size
+               ws-team-count delimited by size
+               "," delimited by size
+               ws-seen-op-count delimited by size
+               into ws-checkpoint-line
+           end-string.
+           write checkpoint-line from ws-checkpoint-line.
+
+           PERFORM
+               varying ws-sub
+               from 1 by 1
+               until ws-sub > ws-number-of-months
+
+               move spaces to ws-checkpoint-line
+               string "MONTH=" delimited by size
+                   ws-sub delimited by size
+                   "," delimited by size
+                   ws-calc-total-calls(ws-sub) delimited by size
+                   "," delimited by size
+                   ws-calc-count-calls(ws-sub) delimited by size
+                   into ws-checkpoint-line
+               end-string
+               write checkpoint-line from ws-checkpoint-line
+
+           END-PERFORM.
+
+           PERFORM
+               varying ws-op-idx
+               from 1 by 1
+               until ws-op-idx > ws-op-count
+
+               move spaces to ws-checkpoint-line
+               string "OP=" delimited by size
+                   ws-op-num(ws-op-idx) delimited by size
+                   "," delimited by size
+                   ws-op-name(ws-op-idx) delimited by size
+                   "," delimited by size
+                   ws-op-total(ws-op-idx) delimited by size
+                   "," delimited by size
+                   ws-op-avg(ws-op-idx) delimited by size
+                   "," delimited by size
+                   ws-op-rem(ws-op-idx) delimited by size
+                   into ws-checkpoint-line
+               end-string
+               write checkpoint-line from ws-checkpoint-line
+
+               PERFORM
+                   varying ws-sub
+                   from 1 by 1
+                   until ws-sub > ws-number-of-months
+
+                   move spaces to ws-checkpoint-line
+                   string "OPMTH=" delimited by size
+                       ws-sub delimited by size
+                       "," delimited by size
+                       ws-op-months(ws-op-idx ws-sub) delimited by size
+                       into ws-checkpoint-line
+                   end-string
+                   write checkpoint-line from ws-checkpoint-line
+
+               END-PERFORM
+
+           END-PERFORM.
+
+           PERFORM
+               varying ws-team-idx
+               from 1 by 1
+               until ws-team-idx > ws-team-count
+
+               move spaces to ws-checkpoint-line
+               string "TEAM=" delimited by size
+                   ws-team-code(ws-team-idx) delimited by size
+                   "," delimited by size
+                   ws-team-overall-total(ws-team-idx) delimited by size
+                   "," delimited by size
+                   ws-team-overall-avg(ws-team-idx) delimited by size
+                   "," delimited by size
+                   ws-team-overall-rem(ws-team-idx) delimited by size
+                   into ws-checkpoint-line
+               end-string
+               write checkpoint-line from ws-checkpoint-line
+
+               PERFORM
+                   varying ws-sub
+                   from 1 by 1
+                   until ws-sub > ws-number-of-months
+
+                   move spaces to ws-checkpoint-line
+                   string "TEAMMTH=" delimited by size
+                       ws-team-code(ws-team-idx) delimited by size
+                       "," delimited by size
+                       ws-sub delimited by size
+                       "," delimited by size
+                       ws-team-calc-total(ws-team-idx ws-sub)
+                           delimited by size
+                       "," delimited by size
+                       ws-team-calc-count(ws-team-idx ws-sub)
+                           delimited by size
+                       into ws-checkpoint-line
+                   end-string
+                   write checkpoint-line from ws-checkpoint-line
+
+               END-PERFORM
+
+           END-PERFORM.
+
+           PERFORM
+               varying ws-seen-idx
+               from 1 by 1
+               until ws-seen-idx > ws-seen-op-count
+
+               move spaces to ws-checkpoint-line
+               string "SEEN=" delimited by size
+                   ws-seen-op(ws-seen-idx) delimited by size
+                   into ws-checkpoint-line
+               end-string
+               write checkpoint-line from ws-checkpoint-line
+
+           END-PERFORM.
+
+           close checkpoint-file.
+
+      *Truncating A7-Checkpoint.dat back to empty once a run completes
+      *  cleanly, so the next run starts fresh instead of resuming a
+      *  finished run.
+       99-clear-checkpoint.
+           open output checkpoint-file.
+           close checkpoint-file.
+       end program A7-CallCenterOpReport.
